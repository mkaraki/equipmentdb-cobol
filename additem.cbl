@@ -3,6 +3,20 @@
       * Date: 2021-10-17
       * Purpose: Equipment Management
       * Tectonics: cobc
+      * Modified: 2021-10-27 mkaraki - equipments.data is now an indexed
+      *          file keyed on INTERNAL-SERIAL, so duplicate serials are
+      *          now rejected by the file system itself (WRITE ...
+      *          INVALID KEY) instead of an in-memory serial table.
+      * Modified: 2021-10-28 mkaraki - Internal Serial of "*" now
+      *          inserts a section-header line (see EQUIPMENTDB-SHOW)
+      *          instead of an equipment record.
+      * Modified: 2021-10-29 mkaraki - Added prompts for purchase date
+      *          and warranty length; warranty expiry date is computed
+      *          and stored at add time for EQUIPMENTDB-EXPIRY to use.
+      * Modified: 2021-10-30 mkaraki - Stamp every record written with
+      *          the next ITEM-SEQUENCE value so EQUIPMENTDB-SHOW can
+      *          restore add order (indexed READ order is by serial,
+      *          not insertion order).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EQUIPMENTDB-ADD.
@@ -10,35 +24,140 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INTERNAL-SERIAL
                FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
+               SELECT AUDIT-LIST-DATA ASSIGN TO
+               "equipments-audit.data"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-AUDIT-LIST-DATA.
        DATA DIVISION.
        FILE SECTION.
            FD EQUIPMENT-LIST-DATA.
-           01 EQUIPMENT-LIST-DATA-REC PIC X(70).
+           COPY "equiprec.cpy".
+           FD AUDIT-LIST-DATA.
+           COPY "auditrec.cpy".
        WORKING-STORAGE SECTION.
            01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
+           01 STATUS-AUDIT-LIST-DATA PIC X(2).
+           01 OPERATOR-ID PIC X(10).
            01 QUEUE-SERIAL PIC X(10).
            01 QUEUE-STATUS PIC X(10).
-           01 QUEUE-SERIAN-AND-STATUS PIC X(20).
            01 QUEUE-NAME PIC X(50).
+           01 QUEUE-LOCATION PIC X(20).
+           01 QUEUE-DEPARTMENT PIC X(20).
+           01 QUEUE-PURCHASE-DATE PIC 9(8).
+           01 QUEUE-WARRANTY-MONTHS PIC 9(3).
+           01 WARRANTY-EXPIRY-DAYS PIC 9(9).
+           01 HEADER-TEXT PIC X(50).
+           01 HEADER-SEQUENCE-NUMBER PIC 9(9) VALUE ZERO.
+           01 HEADER-KEY-DIGITS PIC 9(9).
+           01 NEXT-ITEM-SEQUENCE PIC 9(9) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN EXTEND EQUIPMENT-LIST-DATA.
+      *    Read Operator ID For Audit Trail
+           DISPLAY "Operator ID: ".
+           ACCEPT OPERATOR-ID FROM CONSOLE.
+
+           PERFORM LOAD-SEQUENCE-COUNTERS.
+           PERFORM OPEN-EQUIPMENT-FILE.
+           OPEN EXTEND AUDIT-LIST-DATA.
 
            PERFORM UNTIL 1 = 2
                PERFORM ADD-ITEM
            END-PERFORM.
 
+      *    Indexed files have no EXTEND mode - open I-O, creating the
+      *    file first if this is the very first run.
+       OPEN-EQUIPMENT-FILE.
+           OPEN I-O EQUIPMENT-LIST-DATA.
+           IF STATUS-EQUIPMENT-LIST-DATA NOT = "00" THEN
+               OPEN OUTPUT EQUIPMENT-LIST-DATA
+               CLOSE EQUIPMENT-LIST-DATA
+               OPEN I-O EQUIPMENT-LIST-DATA
+           END-IF.
+           EXIT.
+
+      *    Find the highest section-header key and the highest
+      *    ITEM-SEQUENCE already in use, so a new header is given a key
+      *    that sorts after existing ones and every new record (header
+      *    or item) is stamped with an ITEM-SEQUENCE that keeps it
+      *    after everything already on file.
+       LOAD-SEQUENCE-COUNTERS.
+           MOVE SPACE TO STATUS-EQUIPMENT-LIST-DATA.
+           OPEN INPUT EQUIPMENT-LIST-DATA.
+           IF STATUS-EQUIPMENT-LIST-DATA = "00" THEN
+               PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT = "00"
+                   PERFORM SCAN-SEQUENCE-ENTRY
+               END-PERFORM
+               CLOSE EQUIPMENT-LIST-DATA
+           END-IF.
+           EXIT.
+
+       SCAN-SEQUENCE-ENTRY.
+           READ EQUIPMENT-LIST-DATA NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF INTERNAL-SERIAL(1:1) = "*" THEN
+                       MOVE INTERNAL-SERIAL(2:9) TO HEADER-KEY-DIGITS
+                       IF HEADER-KEY-DIGITS NUMERIC AND
+                          HEADER-KEY-DIGITS > HEADER-SEQUENCE-NUMBER
+                           MOVE HEADER-KEY-DIGITS
+                               TO HEADER-SEQUENCE-NUMBER
+                       END-IF
+                   END-IF
+                   IF ITEM-SEQUENCE > NEXT-ITEM-SEQUENCE THEN
+                       MOVE ITEM-SEQUENCE TO NEXT-ITEM-SEQUENCE
+                   END-IF
+           END-READ.
+           EXIT.
+
        ADD-ITEM.
       *    Read Internal Serial Code
-           DISPLAY "Internal Serial (`!` to exit): ".
+           DISPLAY "Internal Serial (! exit, * header): ".
            ACCEPT QUEUE-SERIAL FROM CONSOLE.
            IF QUEUE-SERIAL = "!" THEN
                CLOSE EQUIPMENT-LIST-DATA
+               CLOSE AUDIT-LIST-DATA
                STOP RUN
            END-IF
 
+           IF QUEUE-SERIAL = "*" THEN
+               PERFORM ADD-SECTION-HEADER
+           ELSE
+               PERFORM WRITE-NEW-ITEM
+           END-IF.
+
+           EXIT.
+
+       ADD-SECTION-HEADER.
+           DISPLAY "Section Header Text: ".
+           ACCEPT HEADER-TEXT FROM CONSOLE.
+
+           ADD 1 TO HEADER-SEQUENCE-NUMBER.
+           MOVE HEADER-SEQUENCE-NUMBER TO HEADER-KEY-DIGITS.
+           MOVE SPACES TO EQUIPMENT-LIST-DATA-REC.
+           MOVE ZEROS TO ITEM-PURCHASE-DATE ITEM-WARRANTY-MONTHS
+               ITEM-WARRANTY-EXPIRY.
+           STRING "*" HEADER-KEY-DIGITS DELIMITED BY SIZE
+               INTO INTERNAL-SERIAL.
+           MOVE "HEADER" TO ITEM-STATUS.
+           MOVE HEADER-TEXT TO PROD-NAME.
+           ADD 1 TO NEXT-ITEM-SEQUENCE.
+           MOVE NEXT-ITEM-SEQUENCE TO ITEM-SEQUENCE.
+
+           WRITE EQUIPMENT-LIST-DATA-REC
+               INVALID KEY
+                   DISPLAY "Could not add section header, key in use."
+               NOT INVALID KEY
+                   DISPLAY "Section header added."
+           END-WRITE.
+
+           EXIT.
+
+       WRITE-NEW-ITEM.
       *    Set Default Item Status
            MOVE "ACTIVE" TO QUEUE-STATUS.
 
@@ -46,20 +165,58 @@
            DISPLAY "Device Name: ".
            ACCEPT QUEUE-NAME FROM CONSOLE.
 
-           STRING
-               QUEUE-SERIAL DELIMITED BY SIZE
-               QUEUE-STATUS DELIMITED BY SIZE
-               INTO QUEUE-SERIAN-AND-STATUS
-           END-STRING.
+      *    Read Location (Building/Floor)
+           DISPLAY "Location (Building/Floor): ".
+           ACCEPT QUEUE-LOCATION FROM CONSOLE.
 
-           STRING
-               QUEUE-SERIAN-AND-STATUS DELIMITED BY SIZE
-               QUEUE-NAME DELIMITED BY SIZE
-               INTO EQUIPMENT-LIST-DATA-REC
-           END-STRING.
+      *    Read Owning Department
+           DISPLAY "Owning Department: ".
+           ACCEPT QUEUE-DEPARTMENT FROM CONSOLE.
 
-           WRITE EQUIPMENT-LIST-DATA-REC.
+      *    Read Purchase Date And Warranty Length
+           DISPLAY "Purchase Date (YYYYMMDD): ".
+           ACCEPT QUEUE-PURCHASE-DATE FROM CONSOLE.
+           DISPLAY "Warranty Length, Months: ".
+           ACCEPT QUEUE-WARRANTY-MONTHS FROM CONSOLE.
+
+           MOVE QUEUE-SERIAL TO INTERNAL-SERIAL.
+           MOVE QUEUE-STATUS TO ITEM-STATUS.
+           MOVE QUEUE-NAME TO PROD-NAME.
+           MOVE QUEUE-LOCATION TO ITEM-LOCATION.
+           MOVE QUEUE-DEPARTMENT TO ITEM-DEPARTMENT.
+           MOVE QUEUE-PURCHASE-DATE TO ITEM-PURCHASE-DATE.
+           MOVE QUEUE-WARRANTY-MONTHS TO ITEM-WARRANTY-MONTHS.
+           PERFORM COMPUTE-WARRANTY-EXPIRY.
+           ADD 1 TO NEXT-ITEM-SEQUENCE.
+           MOVE NEXT-ITEM-SEQUENCE TO ITEM-SEQUENCE.
+
+           WRITE EQUIPMENT-LIST-DATA-REC
+               INVALID KEY
+                   DISPLAY "Serial already exists, not added: "
+                       QUEUE-SERIAL
+               NOT INVALID KEY
+                   PERFORM WRITE-ADD-AUDIT-ENTRY
+           END-WRITE.
+
+           EXIT.
+
+      *    Warranty months are approximated as 30 days each, consistent
+      *    with EQUIPMENTDB-EXPIRY's own day-based expiry window.
+       COMPUTE-WARRANTY-EXPIRY.
+           COMPUTE WARRANTY-EXPIRY-DAYS =
+               FUNCTION INTEGER-OF-DATE(QUEUE-PURCHASE-DATE)
+                   + (QUEUE-WARRANTY-MONTHS * 30).
+           COMPUTE ITEM-WARRANTY-EXPIRY =
+               FUNCTION DATE-OF-INTEGER(WARRANTY-EXPIRY-DAYS).
+           EXIT.
 
+       WRITE-ADD-AUDIT-ENTRY.
+           MOVE QUEUE-SERIAL TO AUDIT-SERIAL.
+           MOVE SPACES TO AUDIT-OLD-STATUS.
+           MOVE QUEUE-STATUS TO AUDIT-NEW-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR.
+           WRITE AUDIT-LIST-DATA-REC.
            EXIT.
 
        END PROGRAM EQUIPMENTDB-ADD.
