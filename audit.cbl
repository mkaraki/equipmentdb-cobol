@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-26
+      * Purpose: Equipment Management - Audit Trail Viewer
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-AUDIT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT AUDIT-LIST-DATA ASSIGN TO
+               "equipments-audit.data"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-AUDIT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD AUDIT-LIST-DATA.
+           COPY "auditrec.cpy".
+       WORKING-STORAGE SECTION.
+           01 STATUS-AUDIT-LIST-DATA PIC X(2).
+           01 LOOKUP-SERIAL PIC X(10).
+           01 EVENT-COUNTER PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Internal Serial To View History For: ".
+           ACCEPT LOOKUP-SERIAL FROM CONSOLE.
+
+           MOVE SPACE TO STATUS-AUDIT-LIST-DATA.
+           OPEN INPUT AUDIT-LIST-DATA.
+
+           PERFORM DISPLAY-AUDIT-HISTORY.
+
+           CLOSE AUDIT-LIST-DATA.
+
+           IF EVENT-COUNTER = 0 THEN
+               DISPLAY "No audit history found for: " LOOKUP-SERIAL
+           END-IF.
+
+           STOP RUN.
+
+       DISPLAY-AUDIT-HISTORY.
+           PERFORM UNTIL STATUS-AUDIT-LIST-DATA NOT = "00"
+               PERFORM DISPLAY-AUDIT-ENTRY
+           END-PERFORM.
+           EXIT.
+
+       DISPLAY-AUDIT-ENTRY.
+           READ AUDIT-LIST-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF AUDIT-SERIAL = LOOKUP-SERIAL THEN
+                       IF EVENT-COUNTER = 0 THEN
+                           PERFORM DISPLAY-AUDIT-HEADER-LINE
+                       END-IF
+                       DISPLAY
+                           AUDIT-TIMESTAMP
+                           " | "
+                           AUDIT-OPERATOR
+                           " | "
+                           AUDIT-OLD-STATUS
+                           " -> "
+                           AUDIT-NEW-STATUS
+                       ADD 1 TO EVENT-COUNTER
+                   END-IF
+           END-READ.
+           EXIT.
+
+       DISPLAY-AUDIT-HEADER-LINE.
+           DISPLAY
+               "TIMESTAMP      | OPERATOR   | OLD STATUS -> NEW STATUS"
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-AUDIT.
