@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-27
+      * Purpose: One-time conversion of equipments.data from a LINE
+      *          SEQUENTIAL file into an INDEXED file keyed on
+      *          INTERNAL-SERIAL. Existing "* " section-header lines are
+      *          preserved as records whose INTERNAL-SERIAL is a
+      *          generated "*nnnnnnnnn" key, since an indexed key must
+      *          be present and unique on every record. The original
+      *          file is kept alongside the new one as
+      *          equipments.data.bak.
+      * Modified: 2021-10-30 mkaraki - Stamp every converted record
+      *          with ITEM-SEQUENCE, numbered in the old file's
+      *          physical read order, so EQUIPMENTDB-SHOW can still
+      *          list records in their original order once the new
+      *          file's natural READ order is by INTERNAL-SERIAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-CONVERT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT OLD-EQUIPMENT-LIST-DATA ASSIGN TO
+               "equipments.data"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-OLD-EQUIPMENT-LIST-DATA.
+               SELECT NEW-EQUIPMENT-LIST-DATA ASSIGN TO
+               "equipments.data.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INTERNAL-SERIAL IN EQUIPMENT-LIST-DATA-REC
+               FILE STATUS IS STATUS-NEW-EQUIPMENT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD OLD-EQUIPMENT-LIST-DATA.
+           01 OLD-EQUIPMENT-LIST-DATA-REC PIC X(110).
+           FD NEW-EQUIPMENT-LIST-DATA.
+           COPY "equiprec.cpy".
+       WORKING-STORAGE SECTION.
+           01 STATUS-OLD-EQUIPMENT-LIST-DATA PIC X(2).
+           01 STATUS-NEW-EQUIPMENT-LIST-DATA PIC X(2).
+           01 HEADER-SEQUENCE-NUMBER PIC 9(9) VALUE ZERO.
+           01 HEADER-KEY-DISPLAY PIC X(09).
+           01 RECORD-SEQUENCE-NUMBER PIC 9(9) VALUE ZERO.
+           01 CONVERTED-COUNT PIC 9(5) VALUE ZERO.
+           01 HEADER-COUNT PIC 9(5) VALUE ZERO.
+           01 SKIPPED-COUNT PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACE TO STATUS-OLD-EQUIPMENT-LIST-DATA.
+           OPEN INPUT OLD-EQUIPMENT-LIST-DATA.
+           IF STATUS-OLD-EQUIPMENT-LIST-DATA NOT = "00" THEN
+               DISPLAY "equipments.data not found, nothing to convert."
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT NEW-EQUIPMENT-LIST-DATA.
+
+           PERFORM UNTIL STATUS-OLD-EQUIPMENT-LIST-DATA NOT = "00"
+               PERFORM CONVERT-RECORD
+           END-PERFORM.
+
+           CLOSE OLD-EQUIPMENT-LIST-DATA.
+           CLOSE NEW-EQUIPMENT-LIST-DATA.
+
+           CALL "CBL_RENAME_FILE" USING
+               "equipments.data"
+               "equipments.data.bak".
+           CALL "CBL_RENAME_FILE" USING
+               "equipments.data.idx"
+               "equipments.data".
+
+           DISPLAY " ".
+           DISPLAY "Records converted     : " CONVERTED-COUNT.
+           DISPLAY "Section headers kept  : " HEADER-COUNT.
+           DISPLAY "Duplicate keys skipped: " SKIPPED-COUNT.
+           DISPLAY "Original file kept as equipments.data.bak".
+
+           STOP RUN.
+
+       CONVERT-RECORD.
+           READ OLD-EQUIPMENT-LIST-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO RECORD-SEQUENCE-NUMBER
+                   IF OLD-EQUIPMENT-LIST-DATA-REC(1:2) = "* " THEN
+                       PERFORM CONVERT-HEADER-RECORD
+                   ELSE
+                       PERFORM CONVERT-ITEM-RECORD
+                   END-IF
+           END-READ.
+           EXIT.
+
+      *    Section-header lines carry no serial of their own, so a
+      *    synthetic, strictly-increasing key is generated for each one.
+       CONVERT-HEADER-RECORD.
+           ADD 1 TO HEADER-SEQUENCE-NUMBER.
+           MOVE HEADER-SEQUENCE-NUMBER TO HEADER-KEY-DISPLAY.
+           MOVE SPACES TO EQUIPMENT-LIST-DATA-REC.
+           MOVE ZEROS TO ITEM-PURCHASE-DATE ITEM-WARRANTY-MONTHS
+               ITEM-WARRANTY-EXPIRY.
+           STRING "*" HEADER-KEY-DISPLAY DELIMITED BY SIZE
+               INTO INTERNAL-SERIAL.
+           MOVE "HEADER" TO ITEM-STATUS.
+           MOVE OLD-EQUIPMENT-LIST-DATA-REC(3:50) TO PROD-NAME.
+           MOVE RECORD-SEQUENCE-NUMBER TO ITEM-SEQUENCE.
+           PERFORM WRITE-NEW-RECORD.
+           EXIT.
+
+      *    The old 110-byte layout predates ITEM-PURCHASE-DATE/
+      *    ITEM-WARRANTY-MONTHS/ITEM-WARRANTY-EXPIRY, so those fields
+      *    have no source data to carry over - zero them explicitly
+      *    rather than leaving the SPACES fill the partial move above
+      *    would otherwise leave in these numeric fields.
+       CONVERT-ITEM-RECORD.
+           MOVE SPACES TO EQUIPMENT-LIST-DATA-REC.
+           MOVE OLD-EQUIPMENT-LIST-DATA-REC(1:110) TO
+               EQUIPMENT-LIST-DATA-REC.
+           MOVE ZEROS TO ITEM-PURCHASE-DATE ITEM-WARRANTY-MONTHS
+               ITEM-WARRANTY-EXPIRY.
+           MOVE RECORD-SEQUENCE-NUMBER TO ITEM-SEQUENCE.
+           PERFORM WRITE-NEW-RECORD.
+           EXIT.
+
+       WRITE-NEW-RECORD.
+           WRITE EQUIPMENT-LIST-DATA-REC
+               INVALID KEY
+                   ADD 1 TO SKIPPED-COUNT
+                   DISPLAY "Duplicate serial, skipped: " INTERNAL-SERIAL
+               NOT INVALID KEY
+                   IF ITEM-STATUS = "HEADER" THEN
+                       ADD 1 TO HEADER-COUNT
+                   ELSE
+                       ADD 1 TO CONVERTED-COUNT
+                   END-IF
+           END-WRITE.
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-CONVERT.
