@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-26
+      * Purpose: Audit trail record, shared by programs that append to
+      *          or read equipments-audit.data.
+      ******************************************************************
+           01 AUDIT-LIST-DATA-REC.
+               05 AUDIT-SERIAL PIC X(10).
+               05 AUDIT-OLD-STATUS PIC X(10).
+               05 AUDIT-NEW-STATUS PIC X(10).
+               05 AUDIT-TIMESTAMP PIC X(14).
+               05 AUDIT-OPERATOR PIC X(10).
