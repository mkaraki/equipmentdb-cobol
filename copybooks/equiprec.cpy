@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-24
+      * Purpose: Equipment master record, shared by all EQUIPMENTDB
+      *          programs that read or write equipments.data.
+      * Modified: 2021-10-27 mkaraki - equipments.data is now an indexed
+      *          file keyed on INTERNAL-SERIAL. Section-header rows (see
+      *          EQUIPMENTDB-SHOW) are stored as ordinary records whose
+      *          INTERNAL-SERIAL starts with "*", with the header text
+      *          carried in PROD-NAME, since an indexed key must be
+      *          present and unique on every record.
+      * Modified: 2021-10-29 mkaraki - Added purchase date and warranty
+      *          fields. ITEM-WARRANTY-EXPIRY is computed once at add
+      *          time (purchase date plus warranty length) so
+      *          EQUIPMENTDB-EXPIRY can scan it directly without
+      *          recomputing the expiry date on every run.
+      * Modified: 2021-10-30 mkaraki - Added ITEM-SEQUENCE. An indexed
+      *          file's natural READ order is by INTERNAL-SERIAL, not
+      *          insertion order, so EQUIPMENTDB-SHOW now rebuilds the
+      *          original add order (headers interspersed with the
+      *          items they label) by sorting on this field instead of
+      *          relying on key order.
+      ******************************************************************
+           01 EQUIPMENT-LIST-DATA-REC.
+               05 INTERNAL-SERIAL PIC X(10).
+               05 ITEM-STATUS PIC X(10).
+               05 PROD-NAME PIC X(50).
+               05 ITEM-LOCATION PIC X(20).
+               05 ITEM-DEPARTMENT PIC X(20).
+               05 ITEM-PURCHASE-DATE PIC 9(8).
+               05 ITEM-WARRANTY-MONTHS PIC 9(3).
+               05 ITEM-WARRANTY-EXPIRY PIC 9(8).
+               05 ITEM-SEQUENCE PIC 9(9).
