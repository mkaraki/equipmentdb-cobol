@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-29
+      * Purpose: Equipment Management - Warranty Expiry Report
+      * Tectonics: cobc
+      * Modified: 2021-10-30 mkaraki - Skip ACTIVE items with no
+      *          warranty data recorded (ITEM-WARRANTY-EXPIRY still
+      *          zero) instead of reporting them as expired centuries
+      *          ago.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-EXPIRY.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INTERNAL-SERIAL
+               FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD EQUIPMENT-LIST-DATA.
+           COPY "equiprec.cpy".
+       WORKING-STORAGE SECTION.
+           01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
+           01 HORIZON-DAYS PIC 9(5).
+           01 TODAY-DATE PIC 9(8).
+           01 TODAY-INTEGER PIC 9(9).
+           01 EXPIRY-INTEGER PIC 9(9).
+           01 DAYS-REMAINING PIC S9(9).
+           01 MATCH-COUNTER PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "List Items Expiring Within How Many Days: ".
+           ACCEPT HORIZON-DAYS FROM CONSOLE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE(TODAY-DATE).
+
+           MOVE SPACE TO STATUS-EQUIPMENT-LIST-DATA.
+           OPEN INPUT EQUIPMENT-LIST-DATA.
+
+           PERFORM SCAN-EQUIPMENTS.
+
+           CLOSE EQUIPMENT-LIST-DATA.
+
+           IF MATCH-COUNTER = 0 THEN
+               DISPLAY "No active items expiring in that window."
+           END-IF.
+
+           STOP RUN.
+
+       SCAN-EQUIPMENTS.
+           PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT = "00"
+               PERFORM SCAN-EQUIPMENT-ENTRY
+           END-PERFORM.
+           EXIT.
+
+      *    A zero ITEM-WARRANTY-EXPIRY means no warranty data was ever
+      *    recorded for the item (e.g. batch-imported or migrated from
+      *    the old file format) rather than an expiry date of its own -
+      *    skip it instead of reporting it as expired long ago.
+       SCAN-EQUIPMENT-ENTRY.
+           READ EQUIPMENT-LIST-DATA NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF INTERNAL-SERIAL(1:1) NOT = "*" AND
+                      ITEM-STATUS = "ACTIVE" AND
+                      ITEM-WARRANTY-EXPIRY NOT = ZERO THEN
+                       PERFORM EVALUATE-EXPIRY
+                   END-IF
+           END-READ.
+           EXIT.
+
+       EVALUATE-EXPIRY.
+           COMPUTE EXPIRY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(ITEM-WARRANTY-EXPIRY).
+           COMPUTE DAYS-REMAINING = EXPIRY-INTEGER - TODAY-INTEGER.
+           IF DAYS-REMAINING <= HORIZON-DAYS THEN
+               IF MATCH-COUNTER = 0 THEN
+                   PERFORM DISPLAY-HEADER-LINE
+               END-IF
+               PERFORM DISPLAY-EXPIRY-LINE
+               ADD 1 TO MATCH-COUNTER
+           END-IF.
+           EXIT.
+
+       DISPLAY-HEADER-LINE.
+           DISPLAY
+               "SERIAL     | PRODUCT NAME"
+               "                                       | "
+               "EXPIRES   | DAYS LEFT"
+           EXIT.
+
+       DISPLAY-EXPIRY-LINE.
+           DISPLAY
+               INTERNAL-SERIAL
+               " | "
+               PROD-NAME
+               " | "
+               ITEM-WARRANTY-EXPIRY
+               " | "
+               DAYS-REMAINING
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-EXPIRY.
