@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-25
+      * Purpose: Equipment Management - Bulk Batch Load
+      * Tectonics: cobc
+      * Modified: 2021-10-27 mkaraki - equipments.data is now an indexed
+      *          file keyed on INTERNAL-SERIAL, so duplicate serials are
+      *          now rejected by the file system itself (WRITE ...
+      *          INVALID KEY) instead of an in-memory serial table.
+      * Modified: 2021-10-30 mkaraki - Stamp every imported record with
+      *          the next ITEM-SEQUENCE value so EQUIPMENTDB-SHOW can
+      *          restore add order (indexed READ order is by serial,
+      *          not insertion order).
+      * Modified: 2021-10-30 mkaraki - Prompt for an Operator ID and
+      *          append an audit trail entry for every record loaded,
+      *          the same as EQUIPMENTDB-ADD and EQUIPMENTDB-UPDATE,
+      *          so bulk-loaded equipment is not invisible to
+      *          EQUIPMENTDB-AUDIT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-IMPORT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT BATCH-INPUT-FILE ASSIGN TO "equipimport.data"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-BATCH-INPUT-FILE.
+               SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INTERNAL-SERIAL
+               FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
+               SELECT AUDIT-LIST-DATA ASSIGN TO
+               "equipments-audit.data"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-AUDIT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD BATCH-INPUT-FILE.
+           01 BATCH-INPUT-REC PIC X(80).
+           FD EQUIPMENT-LIST-DATA.
+           COPY "equiprec.cpy".
+           FD AUDIT-LIST-DATA.
+           COPY "auditrec.cpy".
+       WORKING-STORAGE SECTION.
+           01 STATUS-BATCH-INPUT-FILE PIC X(2).
+           01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
+           01 STATUS-AUDIT-LIST-DATA PIC X(2).
+           01 OPERATOR-ID PIC X(10).
+           01 BATCH-SERIAL PIC X(10).
+           01 BATCH-STATUS PIC X(10).
+           01 BATCH-NAME PIC X(50).
+           01 LOADED-COUNT PIC 9(5) VALUE ZERO.
+           01 SKIPPED-COUNT PIC 9(5) VALUE ZERO.
+           01 NEXT-ITEM-SEQUENCE PIC 9(9) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    Read Operator ID For Audit Trail
+           DISPLAY "Operator ID: ".
+           ACCEPT OPERATOR-ID FROM CONSOLE.
+
+           OPEN INPUT BATCH-INPUT-FILE.
+           PERFORM LOAD-ITEM-SEQUENCE.
+           PERFORM OPEN-EQUIPMENT-FILE.
+           OPEN EXTEND AUDIT-LIST-DATA.
+
+           PERFORM UNTIL STATUS-BATCH-INPUT-FILE NOT = "00"
+               PERFORM IMPORT-LINE
+           END-PERFORM.
+
+           CLOSE BATCH-INPUT-FILE.
+           CLOSE EQUIPMENT-LIST-DATA.
+           CLOSE AUDIT-LIST-DATA.
+
+           DISPLAY " ".
+           DISPLAY "Records loaded  : " LOADED-COUNT.
+           DISPLAY "Records skipped : " SKIPPED-COUNT.
+
+           STOP RUN.
+
+      *    Indexed files have no EXTEND mode - open I-O, creating the
+      *    file first if this is the very first run.
+       OPEN-EQUIPMENT-FILE.
+           OPEN I-O EQUIPMENT-LIST-DATA.
+           IF STATUS-EQUIPMENT-LIST-DATA NOT = "00" THEN
+               OPEN OUTPUT EQUIPMENT-LIST-DATA
+               CLOSE EQUIPMENT-LIST-DATA
+               OPEN I-O EQUIPMENT-LIST-DATA
+           END-IF.
+           EXIT.
+
+      *    Find the highest ITEM-SEQUENCE already in use, so every
+      *    imported record is stamped with one that keeps it after
+      *    everything already on file.
+       LOAD-ITEM-SEQUENCE.
+           MOVE SPACE TO STATUS-EQUIPMENT-LIST-DATA.
+           OPEN INPUT EQUIPMENT-LIST-DATA.
+           IF STATUS-EQUIPMENT-LIST-DATA = "00" THEN
+               PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT = "00"
+                   PERFORM SCAN-SEQUENCE-ENTRY
+               END-PERFORM
+               CLOSE EQUIPMENT-LIST-DATA
+           END-IF.
+           EXIT.
+
+       SCAN-SEQUENCE-ENTRY.
+           READ EQUIPMENT-LIST-DATA NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ITEM-SEQUENCE > NEXT-ITEM-SEQUENCE THEN
+                       MOVE ITEM-SEQUENCE TO NEXT-ITEM-SEQUENCE
+                   END-IF
+           END-READ.
+           EXIT.
+
+       IMPORT-LINE.
+           READ BATCH-INPUT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF BATCH-INPUT-REC NOT = SPACES THEN
+                       PERFORM PARSE-BATCH-LINE
+                       PERFORM WRITE-IMPORTED-ITEM
+                   END-IF
+           END-READ.
+           EXIT.
+
+       PARSE-BATCH-LINE.
+           MOVE SPACES TO BATCH-SERIAL BATCH-STATUS BATCH-NAME.
+           UNSTRING BATCH-INPUT-REC DELIMITED BY ","
+               INTO BATCH-SERIAL BATCH-STATUS BATCH-NAME
+           END-UNSTRING.
+           EXIT.
+
+       WRITE-IMPORTED-ITEM.
+           MOVE SPACES TO EQUIPMENT-LIST-DATA-REC.
+           MOVE ZEROS TO ITEM-PURCHASE-DATE ITEM-WARRANTY-MONTHS
+               ITEM-WARRANTY-EXPIRY.
+           MOVE BATCH-SERIAL TO INTERNAL-SERIAL.
+           MOVE BATCH-STATUS TO ITEM-STATUS.
+           MOVE BATCH-NAME TO PROD-NAME.
+           ADD 1 TO NEXT-ITEM-SEQUENCE.
+           MOVE NEXT-ITEM-SEQUENCE TO ITEM-SEQUENCE.
+
+           WRITE EQUIPMENT-LIST-DATA-REC
+               INVALID KEY
+                   ADD 1 TO SKIPPED-COUNT
+                   DISPLAY "Skipped duplicate serial: " BATCH-SERIAL
+               NOT INVALID KEY
+                   ADD 1 TO LOADED-COUNT
+                   PERFORM WRITE-IMPORT-AUDIT-ENTRY
+           END-WRITE.
+           EXIT.
+
+       WRITE-IMPORT-AUDIT-ENTRY.
+           MOVE BATCH-SERIAL TO AUDIT-SERIAL.
+           MOVE SPACES TO AUDIT-OLD-STATUS.
+           MOVE BATCH-STATUS TO AUDIT-NEW-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR.
+           WRITE AUDIT-LIST-DATA-REC.
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-IMPORT.
