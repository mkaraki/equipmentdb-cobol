@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-27
+      * Purpose: Equipment Management - Direct Serial Lookup
+      * Tectonics: cobc
+      * Modified: 2021-10-30 mkaraki - Check the OPEN INPUT file status
+      *          before the keyed READ, so running this program before
+      *          equipments.data exists reports "Serial not found"
+      *          instead of abending on an unopened file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-LOOKUP.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INTERNAL-SERIAL
+               FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD EQUIPMENT-LIST-DATA.
+           COPY "equiprec.cpy".
+       WORKING-STORAGE SECTION.
+           01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
+           01 LOOKUP-SERIAL PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Internal Serial To Look Up: ".
+           ACCEPT LOOKUP-SERIAL FROM CONSOLE.
+
+           OPEN INPUT EQUIPMENT-LIST-DATA.
+           IF STATUS-EQUIPMENT-LIST-DATA NOT = "00" THEN
+               DISPLAY "equipments.data not found, nothing to look up."
+               STOP RUN
+           END-IF.
+
+           MOVE LOOKUP-SERIAL TO INTERNAL-SERIAL.
+           READ EQUIPMENT-LIST-DATA
+               INVALID KEY
+                   DISPLAY "Serial not found: " LOOKUP-SERIAL
+               NOT INVALID KEY
+                   PERFORM DISPLAY-ITEM
+           END-READ.
+
+           CLOSE EQUIPMENT-LIST-DATA.
+
+           STOP RUN.
+
+       DISPLAY-ITEM.
+           DISPLAY "Serial     : " INTERNAL-SERIAL.
+           DISPLAY "Status     : " ITEM-STATUS.
+           DISPLAY "Name       : " PROD-NAME.
+           DISPLAY "Location   : " ITEM-LOCATION.
+           DISPLAY "Department : " ITEM-DEPARTMENT.
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-LOOKUP.
