@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-24
+      * Purpose: Equipment Management - Status Summary Report
+      * Tectonics: cobc
+      * Modified: 2021-10-27 mkaraki - equipments.data is now an indexed
+      *          file keyed on INTERNAL-SERIAL. Section-header rows are
+      *          now identified by INTERNAL-SERIAL starting with "*"
+      *          rather than by the raw bytes of the record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-REPORT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INTERNAL-SERIAL
+               FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD EQUIPMENT-LIST-DATA.
+           COPY "equiprec.cpy".
+       WORKING-STORAGE SECTION.
+           01 ITEM-COUNTER PIC 9(5) VALUE ZERO.
+           01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
+           01 STATUS-TABLE.
+               05 STATUS-TABLE-ENTRY OCCURS 50 TIMES.
+                   10 STATUS-TABLE-NAME PIC X(10).
+                   10 STATUS-TABLE-COUNT PIC 9(5) VALUE ZERO.
+           01 STATUS-TABLE-ENTRIES PIC 9(3) VALUE ZERO.
+           01 STATUS-TABLE-INDEX PIC 9(3).
+           01 STATUS-FOUND-SWITCH PIC X(01).
+               88 STATUS-ENTRY-FOUND VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACE TO STATUS-EQUIPMENT-LIST-DATA.
+           OPEN INPUT EQUIPMENT-LIST-DATA.
+
+           PERFORM TALLY-EQUIPMENTS.
+
+           CLOSE EQUIPMENT-LIST-DATA.
+
+           PERFORM DISPLAY-TOTALS.
+
+           STOP RUN.
+
+       TALLY-EQUIPMENTS.
+           PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT = "00"
+               PERFORM TALLY-ITEM
+           END-PERFORM.
+           EXIT.
+
+       TALLY-ITEM.
+           READ EQUIPMENT-LIST-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF INTERNAL-SERIAL(1:1) NOT = "*" THEN
+                       ADD 1 TO ITEM-COUNTER
+                       PERFORM RECORD-STATUS-COUNT
+                   END-IF
+           END-READ.
+           EXIT.
+
+      *    Bump the count for ITEM-STATUS, adding a new table entry
+      *    the first time a given status value is seen.
+       RECORD-STATUS-COUNT.
+           MOVE "N" TO STATUS-FOUND-SWITCH.
+           PERFORM VARYING STATUS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL STATUS-TABLE-INDEX > STATUS-TABLE-ENTRIES
+               PERFORM MATCH-STATUS-ENTRY
+           END-PERFORM.
+           IF NOT STATUS-ENTRY-FOUND THEN
+               ADD 1 TO STATUS-TABLE-ENTRIES
+               MOVE ITEM-STATUS TO
+                   STATUS-TABLE-NAME(STATUS-TABLE-ENTRIES)
+               MOVE 1 TO STATUS-TABLE-COUNT(STATUS-TABLE-ENTRIES)
+           END-IF.
+           EXIT.
+
+       MATCH-STATUS-ENTRY.
+           IF STATUS-TABLE-NAME(STATUS-TABLE-INDEX) = ITEM-STATUS THEN
+               SET STATUS-ENTRY-FOUND TO TRUE
+               ADD 1 TO STATUS-TABLE-COUNT(STATUS-TABLE-INDEX)
+           END-IF.
+           EXIT.
+
+       DISPLAY-TOTALS.
+           DISPLAY " ".
+           DISPLAY "---- EQUIPMENT STATUS SUMMARY ----".
+           PERFORM VARYING STATUS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL STATUS-TABLE-INDEX > STATUS-TABLE-ENTRIES
+               PERFORM DISPLAY-STATUS-LINE
+           END-PERFORM.
+           DISPLAY "-----------------------------------".
+           DISPLAY "GRAND TOTAL : " ITEM-COUNTER.
+           EXIT.
+
+       DISPLAY-STATUS-LINE.
+           DISPLAY
+               STATUS-TABLE-NAME(STATUS-TABLE-INDEX)
+               " : "
+               STATUS-TABLE-COUNT(STATUS-TABLE-INDEX).
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-REPORT.
