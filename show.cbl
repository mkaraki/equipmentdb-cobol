@@ -3,6 +3,19 @@
       * Date: 2021-10-17
       * Purpose: Equipment Management
       * Tectonics: cobc
+      * Modified: 2021-10-27 mkaraki - equipments.data is now an indexed
+      *          file keyed on INTERNAL-SERIAL. Section-header rows are
+      *          now identified by INTERNAL-SERIAL starting with "*"
+      *          rather than by the raw bytes of the record.
+      * Modified: 2021-10-30 mkaraki - An indexed file's natural READ
+      *          order is by INTERNAL-SERIAL, which clumps every
+      *          section header below the real serials (since "*"
+      *          sorts below every digit and letter) instead of next
+      *          to the items each one labels. The default unfiltered
+      *          listing now loads records into a table and sorts on
+      *          ITEM-SEQUENCE to restore add order, the same way the
+      *          filtered/sorted listing already used a table and the
+      *          native SORT statement.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EQUIPMENTDB-SHOW.
@@ -10,63 +23,242 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INTERNAL-SERIAL
                FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
        DATA DIVISION.
        FILE SECTION.
            FD EQUIPMENT-LIST-DATA.
-           01 EQUIPMENT-LIST-DATA-REC PIC X(70).
+           COPY "equiprec.cpy".
        WORKING-STORAGE SECTION.
            01 ITEM-COUNTER PIC 9(5).
            01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
-           01 INTERNAL-SERIAL PIC X(10).
-           01 ITEM-STATUS PIC X(10).
-           01 PROD-NAME PIC X(50).
+           01 FILTER-STATUS PIC X(10).
+           01 FILTER-SERIAL-PREFIX PIC X(10).
+           01 FILTER-PREFIX-LENGTH PIC 9(2).
+           01 SORT-OPTION PIC X(01).
+           01 FILTER-ACTIVE-SWITCH PIC X(01) VALUE "N".
+               88 FILTER-ACTIVE VALUE "Y".
+           01 MATCH-SWITCH PIC X(01).
+               88 RECORD-MATCHES-FILTER VALUE "Y".
+           01 DISPLAY-TABLE-COUNT PIC 9(4) VALUE ZERO.
+           01 DISPLAY-TABLE.
+               05 DISPLAY-TABLE-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON DISPLAY-TABLE-COUNT
+                   ASCENDING KEY IS DT-SERIAL
+                   ASCENDING KEY IS DT-NAME
+                   INDEXED BY DISPLAY-TABLE-INDEX.
+                   10 DT-SERIAL PIC X(10).
+                   10 DT-STATUS PIC X(10).
+                   10 DT-NAME PIC X(50).
+                   10 DT-LOCATION PIC X(20).
+                   10 DT-DEPARTMENT PIC X(20).
+           01 SEQUENCE-TABLE-COUNT PIC 9(4) VALUE ZERO.
+           01 SEQUENCE-TABLE.
+               05 SEQUENCE-TABLE-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON SEQUENCE-TABLE-COUNT
+                   ASCENDING KEY IS SQ-SEQUENCE
+                   INDEXED BY SEQUENCE-TABLE-INDEX.
+                   10 SQ-SEQUENCE PIC 9(9).
+                   10 SQ-SERIAL PIC X(10).
+                   10 SQ-STATUS PIC X(10).
+                   10 SQ-NAME PIC X(50).
+                   10 SQ-LOCATION PIC X(20).
+                   10 SQ-DEPARTMENT PIC X(20).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE SPACE TO STATUS-EQUIPMENT-LIST-DATA.
+
+           DISPLAY "Filter By Status (blank = all): ".
+           ACCEPT FILTER-STATUS FROM CONSOLE.
+           DISPLAY "Filter By Serial Prefix (blank = all): ".
+           ACCEPT FILTER-SERIAL-PREFIX FROM CONSOLE.
+           DISPLAY "Sort By (S=Serial, N=Name, blank = none): ".
+           ACCEPT SORT-OPTION FROM CONSOLE.
+
+           IF FILTER-STATUS NOT = SPACES OR
+              FILTER-SERIAL-PREFIX NOT = SPACES OR
+              SORT-OPTION NOT = SPACE THEN
+               SET FILTER-ACTIVE TO TRUE
+           END-IF.
+
            OPEN INPUT EQUIPMENT-LIST-DATA.
 
-           PERFORM DISPLAY-EQUIPMENTS.
+           IF FILTER-ACTIVE THEN
+               PERFORM LOAD-DISPLAY-TABLE
+               IF DISPLAY-TABLE-COUNT > 0 THEN
+                   PERFORM SORT-DISPLAY-TABLE
+               END-IF
+               PERFORM SHOW-DISPLAY-TABLE
+           ELSE
+               PERFORM DISPLAY-EQUIPMENTS
+           END-IF.
 
            CLOSE EQUIPMENT-LIST-DATA.
            STOP RUN.
 
+      *    The file's natural READ order is by INTERNAL-SERIAL, not add
+      *    order (section headers, keyed "*nnnnnnnnn", would otherwise
+      *    all clump below every real serial). Load every record into
+      *    SEQUENCE-TABLE and sort it on ITEM-SEQUENCE so headers show
+      *    immediately above the items they were added to label.
        DISPLAY-EQUIPMENTS.
-           PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT= "00"
-               READ EQUIPMENT-LIST-DATA
-                   NOT AT END
-                       IF EQUIPMENT-LIST-DATA-REC(1:2) NOT = "* " THEN
-                           IF ITEM-COUNTER = 0 THEN
-                               PERFORM DISPLAY-HEADER-LINE
-                           END-IF
-                           PERFORM DISPLAY-ITEM
-                       ELSE
-                           DISPLAY EQUIPMENT-LIST-DATA-REC(3:68)
-                       END-IF
+           PERFORM LOAD-SEQUENCE-TABLE.
+           IF SEQUENCE-TABLE-COUNT > 0 THEN
+               PERFORM SORT-SEQUENCE-TABLE
+           END-IF.
+           PERFORM SHOW-SEQUENCE-TABLE.
+           EXIT.
 
-               END-READ
+       LOAD-SEQUENCE-TABLE.
+           PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT = "00"
+               PERFORM LOAD-SEQUENCE-TABLE-ENTRY
            END-PERFORM.
            EXIT.
 
-       DISPLAY-ITEM.
-           MOVE EQUIPMENT-LIST-DATA-REC(1:10)
-               TO INTERNAL-SERIAL
-           MOVE EQUIPMENT-LIST-DATA-REC(11:10)
-               TO ITEM-STATUS
-           MOVE EQUIPMENT-LIST-DATA-REC(21:50)
-               TO PROD-NAME
-           DISPLAY
-               INTERNAL-SERIAL
-               " | "
-               ITEM-STATUS
-               " | "
-               PROD-NAME
-           ADD 1 TO ITEM-COUNTER
+       LOAD-SEQUENCE-TABLE-ENTRY.
+           READ EQUIPMENT-LIST-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO SEQUENCE-TABLE-COUNT
+                   MOVE ITEM-SEQUENCE
+                       TO SQ-SEQUENCE(SEQUENCE-TABLE-COUNT)
+                   MOVE INTERNAL-SERIAL
+                       TO SQ-SERIAL(SEQUENCE-TABLE-COUNT)
+                   MOVE ITEM-STATUS
+                       TO SQ-STATUS(SEQUENCE-TABLE-COUNT)
+                   MOVE PROD-NAME
+                       TO SQ-NAME(SEQUENCE-TABLE-COUNT)
+                   MOVE ITEM-LOCATION
+                       TO SQ-LOCATION(SEQUENCE-TABLE-COUNT)
+                   MOVE ITEM-DEPARTMENT
+                       TO SQ-DEPARTMENT(SEQUENCE-TABLE-COUNT)
+           END-READ.
+           EXIT.
+
+       SORT-SEQUENCE-TABLE.
+           SORT SEQUENCE-TABLE-ENTRY ON ASCENDING KEY SQ-SEQUENCE.
+           EXIT.
+
+       SHOW-SEQUENCE-TABLE.
+           PERFORM VARYING SEQUENCE-TABLE-INDEX FROM 1 BY 1
+                   UNTIL SEQUENCE-TABLE-INDEX > SEQUENCE-TABLE-COUNT
+               PERFORM DISPLAY-SEQUENCE-TABLE-ITEM
+           END-PERFORM.
+           EXIT.
+
+       DISPLAY-SEQUENCE-TABLE-ITEM.
+           IF SQ-SERIAL(SEQUENCE-TABLE-INDEX)(1:1) NOT = "*" THEN
+               IF ITEM-COUNTER = 0 THEN
+                   PERFORM DISPLAY-HEADER-LINE
+               END-IF
+               DISPLAY
+                   SQ-SERIAL(SEQUENCE-TABLE-INDEX)
+                   " | "
+                   SQ-STATUS(SEQUENCE-TABLE-INDEX)
+                   " | "
+                   SQ-NAME(SEQUENCE-TABLE-INDEX)
+                   " | "
+                   SQ-LOCATION(SEQUENCE-TABLE-INDEX)
+                   " | "
+                   SQ-DEPARTMENT(SEQUENCE-TABLE-INDEX)
+               ADD 1 TO ITEM-COUNTER
+           ELSE
+               DISPLAY SQ-NAME(SEQUENCE-TABLE-INDEX)
+           END-IF.
            EXIT.
 
        DISPLAY-HEADER-LINE.
-           DISPLAY "SERIAL     | STATUS     | PRODUCT NAME"
+           DISPLAY
+               "SERIAL     | STATUS     | "
+               "PRODUCT NAME                                       | "
+               "LOCATION             | DEPARTMENT"
+           EXIT.
+
+      *    Load every record matching the requested filter into
+      *    DISPLAY-TABLE, skipping section-header lines - a filtered
+      *    or sorted view has no place to put free-text headers.
+       LOAD-DISPLAY-TABLE.
+           PERFORM UNTIL STATUS-EQUIPMENT-LIST-DATA NOT = "00"
+               PERFORM LOAD-DISPLAY-TABLE-ENTRY
+           END-PERFORM.
+           EXIT.
+
+       LOAD-DISPLAY-TABLE-ENTRY.
+           READ EQUIPMENT-LIST-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF INTERNAL-SERIAL(1:1) NOT = "*" THEN
+                       PERFORM EVALUATE-FILTER-MATCH
+                       IF RECORD-MATCHES-FILTER THEN
+                           ADD 1 TO DISPLAY-TABLE-COUNT
+                           MOVE INTERNAL-SERIAL
+                               TO DT-SERIAL(DISPLAY-TABLE-COUNT)
+                           MOVE ITEM-STATUS
+                               TO DT-STATUS(DISPLAY-TABLE-COUNT)
+                           MOVE PROD-NAME
+                               TO DT-NAME(DISPLAY-TABLE-COUNT)
+                           MOVE ITEM-LOCATION
+                               TO DT-LOCATION(DISPLAY-TABLE-COUNT)
+                           MOVE ITEM-DEPARTMENT
+                               TO DT-DEPARTMENT(DISPLAY-TABLE-COUNT)
+                       END-IF
+                   END-IF
+           END-READ.
+           EXIT.
+
+       EVALUATE-FILTER-MATCH.
+           MOVE "Y" TO MATCH-SWITCH.
+           IF FILTER-STATUS NOT = SPACES AND
+               FILTER-STATUS NOT = ITEM-STATUS THEN
+               MOVE "N" TO MATCH-SWITCH
+           END-IF.
+           IF FILTER-SERIAL-PREFIX NOT = SPACES THEN
+               COMPUTE FILTER-PREFIX-LENGTH =
+                   FUNCTION LENGTH(FUNCTION TRIM(FILTER-SERIAL-PREFIX))
+               IF INTERNAL-SERIAL(1:FILTER-PREFIX-LENGTH) NOT =
+                   FILTER-SERIAL-PREFIX(1:FILTER-PREFIX-LENGTH) THEN
+                   MOVE "N" TO MATCH-SWITCH
+               END-IF
+           END-IF.
+           EXIT.
+
+       SORT-DISPLAY-TABLE.
+           IF SORT-OPTION = "S" THEN
+               SORT DISPLAY-TABLE-ENTRY ON ASCENDING KEY DT-SERIAL
+           ELSE
+               IF SORT-OPTION = "N" THEN
+                   SORT DISPLAY-TABLE-ENTRY ON ASCENDING KEY DT-NAME
+               END-IF
+           END-IF.
+           EXIT.
+
+       SHOW-DISPLAY-TABLE.
+           IF DISPLAY-TABLE-COUNT = 0 THEN
+               DISPLAY "No matching equipment found."
+           ELSE
+               PERFORM DISPLAY-HEADER-LINE
+               PERFORM VARYING DISPLAY-TABLE-INDEX FROM 1 BY 1
+                       UNTIL DISPLAY-TABLE-INDEX > DISPLAY-TABLE-COUNT
+                   PERFORM DISPLAY-TABLE-ITEM
+               END-PERFORM
+           END-IF.
+           EXIT.
+
+       DISPLAY-TABLE-ITEM.
+           DISPLAY
+               DT-SERIAL(DISPLAY-TABLE-INDEX)
+               " | "
+               DT-STATUS(DISPLAY-TABLE-INDEX)
+               " | "
+               DT-NAME(DISPLAY-TABLE-INDEX)
+               " | "
+               DT-LOCATION(DISPLAY-TABLE-INDEX)
+               " | "
+               DT-DEPARTMENT(DISPLAY-TABLE-INDEX)
            EXIT.
 
        END PROGRAM EQUIPMENTDB-SHOW.
