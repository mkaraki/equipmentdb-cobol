@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: mkaraki
+      * Date: 2021-10-24
+      * Purpose: Update or retire an existing equipment record
+      * Tectonics: cobc
+      * Modified: 2021-10-27 mkaraki - equipments.data is now an indexed
+      *          file keyed on INTERNAL-SERIAL, so the update is now a
+      *          direct keyed READ/REWRITE instead of an old-master/
+      *          new-master rewrite of the whole file.
+      * Modified: 2021-10-30 mkaraki - Check the OPEN I-O file status
+      *          before the keyed READ, so running this program before
+      *          equipments.data exists reports "Serial not found"
+      *          instead of abending on an unopened file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQUIPMENTDB-UPDATE.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT EQUIPMENT-LIST-DATA ASSIGN TO "equipments.data"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INTERNAL-SERIAL
+               FILE STATUS IS STATUS-EQUIPMENT-LIST-DATA.
+               SELECT AUDIT-LIST-DATA ASSIGN TO
+               "equipments-audit.data"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-AUDIT-LIST-DATA.
+       DATA DIVISION.
+       FILE SECTION.
+           FD EQUIPMENT-LIST-DATA.
+           COPY "equiprec.cpy".
+           FD AUDIT-LIST-DATA.
+           COPY "auditrec.cpy".
+       WORKING-STORAGE SECTION.
+           01 STATUS-EQUIPMENT-LIST-DATA PIC X(2).
+           01 STATUS-AUDIT-LIST-DATA PIC X(2).
+           01 OPERATOR-ID PIC X(10).
+           01 UPDATE-SERIAL PIC X(10).
+           01 PREV-STATUS PIC X(10).
+           01 NEW-STATUS PIC X(10).
+           01 NEW-NAME PIC X(50).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    Read Operator ID For Audit Trail
+           DISPLAY "Operator ID: ".
+           ACCEPT OPERATOR-ID FROM CONSOLE.
+
+      *    Read Serial To Update
+           DISPLAY "Internal Serial To Update: ".
+           ACCEPT UPDATE-SERIAL FROM CONSOLE.
+
+           OPEN I-O EQUIPMENT-LIST-DATA.
+           IF STATUS-EQUIPMENT-LIST-DATA NOT = "00" THEN
+               DISPLAY "equipments.data not found, nothing to update."
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-LIST-DATA.
+
+           MOVE UPDATE-SERIAL TO INTERNAL-SERIAL.
+           READ EQUIPMENT-LIST-DATA
+               INVALID KEY
+                   DISPLAY "Serial not found: " UPDATE-SERIAL
+               NOT INVALID KEY
+                   PERFORM UPDATE-RECORD
+                   DISPLAY "Record updated: " UPDATE-SERIAL
+           END-READ.
+
+           CLOSE EQUIPMENT-LIST-DATA.
+           CLOSE AUDIT-LIST-DATA.
+
+           STOP RUN.
+
+       UPDATE-RECORD.
+           MOVE ITEM-STATUS TO PREV-STATUS.
+           PERFORM PROMPT-FOR-CHANGES.
+           REWRITE EQUIPMENT-LIST-DATA-REC.
+           PERFORM WRITE-UPDATE-AUDIT-ENTRY.
+           EXIT.
+
+       PROMPT-FOR-CHANGES.
+           DISPLAY "Current Status: " ITEM-STATUS.
+           DISPLAY "New Status (blank = keep, e.g. RETIRED/LOANED): ".
+           ACCEPT NEW-STATUS FROM CONSOLE.
+           IF NEW-STATUS NOT = SPACES THEN
+               MOVE NEW-STATUS TO ITEM-STATUS
+           END-IF.
+
+           DISPLAY "Current Name: " PROD-NAME.
+           DISPLAY "New Device Name (blank = keep): ".
+           ACCEPT NEW-NAME FROM CONSOLE.
+           IF NEW-NAME NOT = SPACES THEN
+               MOVE NEW-NAME TO PROD-NAME
+           END-IF.
+           EXIT.
+
+       WRITE-UPDATE-AUDIT-ENTRY.
+           MOVE UPDATE-SERIAL TO AUDIT-SERIAL.
+           MOVE PREV-STATUS TO AUDIT-OLD-STATUS.
+           MOVE ITEM-STATUS TO AUDIT-NEW-STATUS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR.
+           WRITE AUDIT-LIST-DATA-REC.
+           EXIT.
+
+       END PROGRAM EQUIPMENTDB-UPDATE.
